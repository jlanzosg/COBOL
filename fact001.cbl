@@ -0,0 +1,385 @@
+      ******************************************************************
+      * Author:    JOSE LANZOS GOMEZ
+      * Date:      09/08/2026
+      * Purpose:   CLIENT INVOICE WITH CALL DETAIL AND TAX BREAKDOWN
+      * Compiler:  gnucobol 3.2.1
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACT001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT CLIENTES-I ASSIGN TO "data/CLIENTES_I.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLIENTE-I-ID.
+
+        SELECT LLAMADAS-CLI-S ASSIGN TO "data/LLAMADAS_CLI_SORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT FACTURAS ASSIGN TO "data/FACTURAS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-I.
+       01  CLIENTE-I.
+           02  CLIENTE-I-ID     PIC X(5).
+           02  CLIENTE-I-NOM    PIC X(16).
+           02  CLIENTE-I-CUE    PIC X(30).
+
+       FD  LLAMADAS-CLI-S.
+       01  LLAMADA-CLI-S.
+           02  LLCS-CLIENTE-ID   PIC X(5).
+           02  LLCS-TEL-NUM      PIC X(16).
+           02  LLCS-TEL-DES      PIC X(16).
+           02  LLCS-INICIO       PIC X(16).
+           02  LLCS-FIN          PIC X(16).
+           02  LLCS-TIEMPO       PIC 9(8).
+           02  LLCS-TARIFA-ID    PIC X(5).
+           02  LLCS-SEP          PIC X.
+           02  LLCS-IMPORTE      PIC 9(8)V99.
+           02  LLCS-MONEDA       PIC X(3).
+
+       FD  FACTURAS.
+       01  LINEA-FACTURA        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLIENTE-I.
+           02  WS-CLIENTE-I-ID   PIC X(5).
+           02  WS-CLIENTE-I-NOM  PIC X(16).
+           02  WS-CLIENTE-I-CUE  PIC X(30).
+
+       01  WS-LLAMADA-CLI-S.
+           02  WS-LLCS-CLIENTE-ID   PIC X(5).
+           02  WS-LLCS-TEL-NUM      PIC X(16).
+           02  WS-LLCS-TEL-DES      PIC X(16).
+           02  WS-LLCS-INICIO       PIC X(16).
+           02  WS-LLCS-FIN          PIC X(16).
+           02  WS-LLCS-TIEMPO       PIC 9(8).
+           02  WS-LLCS-TARIFA-ID    PIC X(5).
+           02  WS-LLCS-SEP          PIC X VALUE SPACE.
+           02  WS-LLCS-IMPORTE      PIC 9(8)V99.
+           02  WS-LLCS-MONEDA       PIC X(3).
+
+       01  WS-EOF               PIC X(1) VALUE 'N'.
+       01  WS-CLI-ANT           PIC X(5) VALUE SPACES.
+       01  WS-CLI-NOM           PIC X(16) VALUE SPACES.
+       01  WS-CLI-CUE           PIC X(30) VALUE SPACES.
+
+       01  WS-IVA-PCT           PIC 9V999 VALUE 0.210.
+       01  WS-IMP-IVA           PIC 9(8)V99 VALUE 0.
+       01  WS-TOTAL-FACTURA     PIC 9(8)V99 VALUE 0.
+
+       01  WS-TARIFA-TOT-MAX    PIC 9(3) VALUE 20.
+       01  WS-TARIFA-TOT-CNT    PIC 9(3) VALUE 0.
+       01  WS-TARIFA-TOT-IDX    PIC 9(3) VALUE 0.
+       01  WS-TARIFA-ENCONTRADA PIC X(1) VALUE 'N'.
+       01  WS-TARIFA-TOTALES.
+           02  WS-TARIFA-TOT OCCURS 20 TIMES.
+               03  WS-TT-ID      PIC X(5).
+               03  WS-TT-IMPORTE PIC 9(8)V99.
+               03  WS-TT-MONEDA  PIC X(3).
+
+       01  WS-MONEDA-TOT-MAX    PIC 9(2) VALUE 10.
+       01  WS-MONEDA-TOT-CNT    PIC 9(2) VALUE 0.
+       01  WS-MONEDA-TOT-IDX    PIC 9(2) VALUE 0.
+       01  WS-MONEDA-ENCONTRADA PIC X(1) VALUE 'N'.
+       01  WS-MONEDA-TOTALES.
+           02  WS-MT OCCURS 10 TIMES.
+               03  WS-MT-MONEDA  PIC X(3).
+               03  WS-MT-IMPORTE PIC 9(8)V99.
+       01  WS-MT-OTRAS-IMPORTE  PIC 9(8)V99 VALUE 0.
+
+       01  WS-TT-IMPORTE-ED     PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-MT-IMPORTE-ED     PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-IMP-IVA-ED        PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-TOTAL-FACTURA-ED  PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-PAGINA            PIC 9(4) VALUE 0.
+       01  WS-LINEAS-PAGINA     PIC 9(2) VALUE 0.
+       01  WS-MAX-LINEAS        PIC 9(2) VALUE 55.
+
+       01  WS-LINEA-DETALLE.
+           02  FILLER            PIC X(2)  VALUE SPACES.
+           02  WS-LD-TEL-NUM     PIC X(16).
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WS-LD-TEL-DES     PIC X(16).
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WS-LD-TIEMPO      PIC ZZZZ,ZZ9.
+           02  FILLER            PIC X(3)  VALUE SPACES.
+           02  WS-LD-TARIFA      PIC X(5).
+           02  FILLER            PIC X(3)  VALUE SPACES.
+           02  WS-LD-IMPORTE     PIC ZZZ,ZZZ,ZZ9.99.
+           02  FILLER            PIC X(1)  VALUE SPACE.
+           02  WS-LD-MONEDA      PIC X(3).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "FACT001 - Facturacion detallada de clientes"
+           PERFORM 0100-INICIALIZAR.
+           PERFORM UNTIL WS-EOF = 'Y'
+             READ LLAMADAS-CLI-S INTO WS-LLAMADA-CLI-S
+               AT END
+                 MOVE 'Y' TO WS-EOF
+                 IF WS-CLI-ANT NOT EQUAL SPACES
+                   PERFORM 0600-CIERRA-FACTURA
+                 END-IF
+               NOT AT END
+                 PERFORM 0200-PROCESA-LLAMADA
+             END-READ
+           END-PERFORM.
+           PERFORM 0900-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT  CLIENTES-I.
+           OPEN INPUT  LLAMADAS-CLI-S.
+           OPEN OUTPUT FACTURAS.
+
+       0200-PROCESA-LLAMADA.
+           IF WS-LLCS-CLIENTE-ID NOT EQUAL WS-CLI-ANT
+             IF WS-CLI-ANT NOT EQUAL SPACES
+               PERFORM 0600-CIERRA-FACTURA
+             END-IF
+             PERFORM 0300-ABRE-FACTURA
+           END-IF.
+           PERFORM 0500-IMPRIME-DETALLE.
+           PERFORM 0550-ACUMULA-TARIFA.
+           PERFORM 0560-ACUMULA-MONEDA.
+
+       0300-ABRE-FACTURA.
+           MOVE WS-LLCS-CLIENTE-ID TO WS-CLI-ANT.
+           MOVE SPACES             TO WS-CLI-NOM WS-CLI-CUE.
+           MOVE 0                  TO WS-TARIFA-TOT-CNT.
+           MOVE 0                  TO WS-MONEDA-TOT-CNT.
+           MOVE 0                  TO WS-MT-OTRAS-IMPORTE.
+           PERFORM 0350-BUSCA-CLIENTE.
+           ADD 1 TO WS-PAGINA.
+           MOVE 0 TO WS-LINEAS-PAGINA.
+           PERFORM 0400-IMPRIME-CABECERA.
+
+       0350-BUSCA-CLIENTE.
+           MOVE WS-CLI-ANT TO CLIENTE-I-ID.
+           READ CLIENTES-I INTO WS-CLIENTE-I
+             KEY IS CLIENTE-I-ID
+             INVALID KEY
+               DISPLAY 'CLIENTE NO ENCONTRADO ' WS-CLI-ANT
+             NOT INVALID KEY
+               MOVE WS-CLIENTE-I-NOM TO WS-CLI-NOM
+               MOVE WS-CLIENTE-I-CUE TO WS-CLI-CUE
+           END-READ.
+
+       0400-IMPRIME-CABECERA.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING 'FACTURA DE LLAMADAS - PAGINA ' DELIMITED BY SIZE
+                  WS-PAGINA                       DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING 'CLIENTE : ' DELIMITED BY SIZE
+                  WS-CLI-ANT   DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  WS-CLI-NOM   DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING 'CUENTA  : ' DELIMITED BY SIZE
+                  WS-CLI-CUE   DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           PERFORM 0450-IMPRIME-COLUMNAS.
+           MOVE 7 TO WS-LINEAS-PAGINA.
+
+       0450-IMPRIME-COLUMNAS.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  ORIGEN          DESTINO          DURACION  '
+                  DELIMITED BY SIZE
+                  'TARIFA    IMPORTE      MON' DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  ---------------- ---------------- ---------'
+                  DELIMITED BY SIZE
+                  '  -----  ------------  ---' DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           ADD 2 TO WS-LINEAS-PAGINA.
+
+       0500-IMPRIME-DETALLE.
+           IF WS-LINEAS-PAGINA NOT LESS THAN WS-MAX-LINEAS
+             ADD 1 TO WS-PAGINA
+             MOVE SPACES TO LINEA-FACTURA
+             STRING 'FACTURA DE LLAMADAS - PAGINA ' DELIMITED BY SIZE
+                    WS-PAGINA                       DELIMITED BY SIZE
+                    ' (CONT.) CLIENTE '             DELIMITED BY SIZE
+                    WS-CLI-ANT                      DELIMITED BY SIZE
+               INTO LINEA-FACTURA
+             WRITE LINEA-FACTURA
+             MOVE SPACES TO LINEA-FACTURA
+             WRITE LINEA-FACTURA
+             PERFORM 0450-IMPRIME-COLUMNAS
+             MOVE 4 TO WS-LINEAS-PAGINA
+           END-IF.
+           MOVE WS-LLCS-TEL-NUM   TO WS-LD-TEL-NUM.
+           MOVE WS-LLCS-TEL-DES   TO WS-LD-TEL-DES.
+           MOVE WS-LLCS-TIEMPO    TO WS-LD-TIEMPO.
+           MOVE WS-LLCS-TARIFA-ID TO WS-LD-TARIFA.
+           MOVE WS-LLCS-IMPORTE   TO WS-LD-IMPORTE.
+           MOVE WS-LLCS-MONEDA    TO WS-LD-MONEDA.
+           MOVE WS-LINEA-DETALLE  TO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           ADD 1 TO WS-LINEAS-PAGINA.
+
+       0550-ACUMULA-TARIFA.
+           MOVE 'N' TO WS-TARIFA-ENCONTRADA.
+           MOVE 1   TO WS-TARIFA-TOT-IDX.
+           PERFORM 0555-BUSCA-TARIFA-TOT
+             UNTIL WS-TARIFA-TOT-IDX > WS-TARIFA-TOT-CNT
+                OR WS-TARIFA-ENCONTRADA = 'Y'.
+           IF WS-TARIFA-ENCONTRADA NOT EQUAL 'Y'
+             IF WS-TARIFA-TOT-CNT < WS-TARIFA-TOT-MAX
+               ADD 1 TO WS-TARIFA-TOT-CNT
+               MOVE WS-LLCS-TARIFA-ID TO WS-TT-ID(WS-TARIFA-TOT-CNT)
+               MOVE WS-LLCS-IMPORTE
+                 TO WS-TT-IMPORTE(WS-TARIFA-TOT-CNT)
+               MOVE WS-LLCS-MONEDA
+                 TO WS-TT-MONEDA(WS-TARIFA-TOT-CNT)
+             ELSE
+               DISPLAY 'TABLA DE TARIFAS DE FACTURA LLENA - ' WS-CLI-ANT
+                       ' - SIN DESGLOSE POR TARIFA, IMPORTE YA '
+                       'INCLUIDO EN LA BASE IMPONIBLE'
+             END-IF
+           END-IF.
+
+       0555-BUSCA-TARIFA-TOT.
+           IF WS-TT-ID(WS-TARIFA-TOT-IDX) = WS-LLCS-TARIFA-ID
+             ADD WS-LLCS-IMPORTE TO WS-TT-IMPORTE(WS-TARIFA-TOT-IDX)
+             MOVE 'Y' TO WS-TARIFA-ENCONTRADA
+           ELSE
+             ADD 1 TO WS-TARIFA-TOT-IDX
+           END-IF.
+
+       0560-ACUMULA-MONEDA.
+           MOVE 'N' TO WS-MONEDA-ENCONTRADA.
+           MOVE 1   TO WS-MONEDA-TOT-IDX.
+           PERFORM 0565-BUSCA-MONEDA-TOT
+             UNTIL WS-MONEDA-TOT-IDX > WS-MONEDA-TOT-CNT
+                OR WS-MONEDA-ENCONTRADA = 'Y'.
+           IF WS-MONEDA-ENCONTRADA NOT EQUAL 'Y'
+             IF WS-MONEDA-TOT-CNT < WS-MONEDA-TOT-MAX
+               ADD 1 TO WS-MONEDA-TOT-CNT
+               MOVE WS-LLCS-MONEDA  TO WS-MT-MONEDA(WS-MONEDA-TOT-CNT)
+               MOVE WS-LLCS-IMPORTE TO WS-MT-IMPORTE(WS-MONEDA-TOT-CNT)
+             ELSE
+               ADD WS-LLCS-IMPORTE TO WS-MT-OTRAS-IMPORTE
+               DISPLAY 'TABLA DE MONEDAS DE FACTURA LLENA - ' WS-CLI-ANT
+                       ' - IMPORTE ACUMULADO EN OTRAS MONEDAS'
+             END-IF
+           END-IF.
+
+       0565-BUSCA-MONEDA-TOT.
+           IF WS-MT-MONEDA(WS-MONEDA-TOT-IDX) = WS-LLCS-MONEDA
+             ADD WS-LLCS-IMPORTE TO WS-MT-IMPORTE(WS-MONEDA-TOT-IDX)
+             MOVE 'Y' TO WS-MONEDA-ENCONTRADA
+           ELSE
+             ADD 1 TO WS-MONEDA-TOT-IDX
+           END-IF.
+
+       0600-CIERRA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE 1 TO WS-TARIFA-TOT-IDX.
+           PERFORM 0650-IMPRIME-SUBTOTAL
+             UNTIL WS-TARIFA-TOT-IDX > WS-TARIFA-TOT-CNT.
+           MOVE SPACES TO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE 1 TO WS-MONEDA-TOT-IDX.
+           PERFORM 0670-IMPRIME-TOTAL-MONEDA
+             UNTIL WS-MONEDA-TOT-IDX > WS-MONEDA-TOT-CNT.
+           IF WS-MT-OTRAS-IMPORTE > 0
+             PERFORM 0680-IMPRIME-TOTAL-OTRAS
+           END-IF.
+
+       0650-IMPRIME-SUBTOTAL.
+           MOVE WS-TT-IMPORTE(WS-TARIFA-TOT-IDX) TO WS-TT-IMPORTE-ED.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  SUBTOTAL TARIFA ' DELIMITED BY SIZE
+                  WS-TT-ID(WS-TARIFA-TOT-IDX) DELIMITED BY SIZE
+                  ' ......... '        DELIMITED BY SIZE
+                  WS-TT-IMPORTE-ED     DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WS-TT-MONEDA(WS-TARIFA-TOT-IDX) DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           ADD 1 TO WS-TARIFA-TOT-IDX.
+
+       0670-IMPRIME-TOTAL-MONEDA.
+           COMPUTE WS-IMP-IVA ROUNDED =
+             WS-MT-IMPORTE(WS-MONEDA-TOT-IDX) * WS-IVA-PCT.
+           COMPUTE WS-TOTAL-FACTURA =
+             WS-MT-IMPORTE(WS-MONEDA-TOT-IDX) + WS-IMP-IVA.
+           MOVE WS-MT-IMPORTE(WS-MONEDA-TOT-IDX) TO WS-MT-IMPORTE-ED.
+           MOVE WS-IMP-IVA       TO WS-IMP-IVA-ED.
+           MOVE WS-TOTAL-FACTURA TO WS-TOTAL-FACTURA-ED.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  BASE IMPONIBLE (' DELIMITED BY SIZE
+                  WS-MT-MONEDA(WS-MONEDA-TOT-IDX) DELIMITED BY SIZE
+                  ') ............ '    DELIMITED BY SIZE
+                  WS-MT-IMPORTE-ED     DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  I.V.A. (21%) (' DELIMITED BY SIZE
+                  WS-MT-MONEDA(WS-MONEDA-TOT-IDX) DELIMITED BY SIZE
+                  ') .............. '  DELIMITED BY SIZE
+                  WS-IMP-IVA-ED        DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  TOTAL FACTURA (' DELIMITED BY SIZE
+                  WS-MT-MONEDA(WS-MONEDA-TOT-IDX) DELIMITED BY SIZE
+                  ') ............. '   DELIMITED BY SIZE
+                  WS-TOTAL-FACTURA-ED  DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           ADD 1 TO WS-MONEDA-TOT-IDX.
+
+       0680-IMPRIME-TOTAL-OTRAS.
+           COMPUTE WS-IMP-IVA ROUNDED =
+             WS-MT-OTRAS-IMPORTE * WS-IVA-PCT.
+           COMPUTE WS-TOTAL-FACTURA = WS-MT-OTRAS-IMPORTE + WS-IMP-IVA.
+           MOVE WS-MT-OTRAS-IMPORTE TO WS-MT-IMPORTE-ED.
+           MOVE WS-IMP-IVA          TO WS-IMP-IVA-ED.
+           MOVE WS-TOTAL-FACTURA    TO WS-TOTAL-FACTURA-ED.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  BASE IMPONIBLE (OTRAS) ...... ' DELIMITED BY SIZE
+                  WS-MT-IMPORTE-ED                    DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  I.V.A. (21%) (OTRAS) ........ ' DELIMITED BY SIZE
+                  WS-IMP-IVA-ED                        DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           STRING '  TOTAL FACTURA (OTRAS) ....... ' DELIMITED BY SIZE
+                  WS-TOTAL-FACTURA-ED                  DELIMITED BY SIZE
+             INTO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+           MOVE SPACES TO LINEA-FACTURA.
+           WRITE LINEA-FACTURA.
+
+       0900-FINALIZAR.
+           CLOSE CLIENTES-I.
+           CLOSE LLAMADAS-CLI-S.
+           CLOSE FACTURAS.
+
+       END PROGRAM FACT001.
