@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Author:    JOSE LANZOS GOMEZ
+      * Date:      09/08/2026
+      * Purpose:   ON-DEMAND CUSTOMER AND CALL DETAIL LOOKUP
+      * Compiler:  gnucobol 3.2.1
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONS001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT CLIENTES-I ASSIGN TO "data/CLIENTES_I.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CLIENTE-I-ID.
+
+        SELECT TELEFONOS-I ASSIGN TO "data/TELEFONOS_I.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TELEFONO-I-NUM.
+
+        SELECT LLAMADAS-CLI-S ASSIGN TO "data/LLAMADAS_CLI_SORT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-I.
+       01  CLIENTE-I.
+           02  CLIENTE-I-ID     PIC X(5).
+           02  CLIENTE-I-NOM    PIC X(16).
+           02  CLIENTE-I-CUE    PIC X(30).
+
+       FD  TELEFONOS-I.
+       01  TELEFONO-I.
+           02  TELEFONO-I-NUM      PIC X(16).
+           02  TELEFONO-I-CLI      PIC X(5).
+
+       FD  LLAMADAS-CLI-S.
+       01  LLAMADA-CLI-S.
+           02  LLCS-CLIENTE-ID   PIC X(5).
+           02  LLCS-TEL-NUM      PIC X(16).
+           02  LLCS-TEL-DES      PIC X(16).
+           02  LLCS-INICIO       PIC X(16).
+           02  LLCS-FIN          PIC X(16).
+           02  LLCS-TIEMPO       PIC 9(8).
+           02  LLCS-TARIFA-ID    PIC X(5).
+           02  LLCS-SEP          PIC X.
+           02  LLCS-IMPORTE      PIC 9(8)V99.
+           02  LLCS-MONEDA       PIC X(3).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CLIENTE-I.
+           02  WS-CLIENTE-I-ID   PIC X(5).
+           02  WS-CLIENTE-I-NOM  PIC X(16).
+           02  WS-CLIENTE-I-CUE  PIC X(30).
+
+       01  WS-TELEFONO-I.
+           02  WS-TELEFONO-I-NUM PIC X(16).
+           02  WS-TELEFONO-I-CLI PIC X(5).
+
+       01  WS-LLAMADA-CLI-S.
+           02  WS-LLCS-CLIENTE-ID   PIC X(5).
+           02  WS-LLCS-TEL-NUM      PIC X(16).
+           02  WS-LLCS-TEL-DES      PIC X(16).
+           02  WS-LLCS-INICIO       PIC X(16).
+           02  WS-LLCS-FIN          PIC X(16).
+           02  WS-LLCS-TIEMPO       PIC 9(8).
+           02  WS-LLCS-TARIFA-ID    PIC X(5).
+           02  WS-LLCS-SEP          PIC X VALUE SPACE.
+           02  WS-LLCS-IMPORTE      PIC 9(8)V99.
+           02  WS-LLCS-MONEDA       PIC X(3).
+
+       01  WS-TIPO-BUSQUEDA      PIC X(1)  VALUE SPACE.
+       01  WS-CLAVE-ENTRADA      PIC X(16) VALUE SPACES.
+       01  WS-CLIENTE-ACTUAL     PIC X(5)  VALUE SPACES.
+       01  WS-CLIENTE-LOCALIZADO PIC X(1)  VALUE 'N'.
+
+       01  WS-EOF                PIC X(1)  VALUE 'N'.
+       01  WS-TEL-EOF            PIC X(1)  VALUE 'N'.
+       01  WS-TOTAL-LLAMADAS     PIC 9(8)     VALUE 0.
+
+       01  WS-MONEDA-TOT-MAX     PIC 9(2) VALUE 10.
+       01  WS-MONEDA-TOT-CNT     PIC 9(2) VALUE 0.
+       01  WS-MONEDA-TOT-IDX     PIC 9(2) VALUE 0.
+       01  WS-MONEDA-ENCONTRADA  PIC X(1) VALUE 'N'.
+       01  WS-MONEDA-TOTALES.
+           02  WS-MT OCCURS 10 TIMES.
+               03  WS-MT-MONEDA  PIC X(3).
+               03  WS-MT-IMPORTE PIC 9(8)V99.
+       01  WS-MT-OTRAS-IMPORTE   PIC 9(8)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "CONS001 - Consulta de cliente y llamadas"
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PIDE-CLAVE.
+           PERFORM 0300-LOCALIZA-CLIENTE.
+           IF WS-CLIENTE-LOCALIZADO = 'Y'
+             PERFORM 0400-IMPRIME-CLIENTE
+             PERFORM 0500-IMPRIME-TELEFONOS
+             PERFORM 0600-IMPRIME-LLAMADAS
+           ELSE
+             DISPLAY 'CLIENTE NO LOCALIZADO PARA LA CLAVE INDICADA'
+           END-IF.
+           PERFORM 0900-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT CLIENTES-I.
+           OPEN INPUT TELEFONOS-I.
+           OPEN INPUT LLAMADAS-CLI-S.
+
+       0200-PIDE-CLAVE.
+           DISPLAY 'TIPO DE BUSQUEDA (C=CLIENTE-ID, T=TELEFONO): '
+             WITH NO ADVANCING.
+           ACCEPT WS-TIPO-BUSQUEDA.
+           DISPLAY 'CLAVE A BUSCAR: ' WITH NO ADVANCING.
+           ACCEPT WS-CLAVE-ENTRADA.
+
+       0300-LOCALIZA-CLIENTE.
+           MOVE 'N' TO WS-CLIENTE-LOCALIZADO.
+           IF WS-TIPO-BUSQUEDA = 'C' OR WS-TIPO-BUSQUEDA = 'c'
+             PERFORM 0310-LOCALIZA-POR-CLIENTE
+           ELSE
+             PERFORM 0320-LOCALIZA-POR-TELEFONO
+           END-IF.
+
+       0310-LOCALIZA-POR-CLIENTE.
+           MOVE WS-CLAVE-ENTRADA(1:5) TO CLIENTE-I-ID.
+           READ CLIENTES-I INTO WS-CLIENTE-I
+             KEY IS CLIENTE-I-ID
+             INVALID KEY
+               DISPLAY 'CLIENTE-ID NO ENCONTRADO EN CLIENTES-I'
+             NOT INVALID KEY
+               MOVE CLIENTE-I-ID TO WS-CLIENTE-ACTUAL
+               MOVE 'Y' TO WS-CLIENTE-LOCALIZADO
+           END-READ.
+
+       0320-LOCALIZA-POR-TELEFONO.
+           MOVE WS-CLAVE-ENTRADA TO TELEFONO-I-NUM.
+           READ TELEFONOS-I INTO WS-TELEFONO-I
+             KEY IS TELEFONO-I-NUM
+             INVALID KEY
+               DISPLAY 'TELEFONO NO ENCONTRADO EN TELEFONOS-I'
+             NOT INVALID KEY
+               MOVE WS-TELEFONO-I-CLI TO CLIENTE-I-ID
+               READ CLIENTES-I INTO WS-CLIENTE-I
+                 KEY IS CLIENTE-I-ID
+                 INVALID KEY
+                   DISPLAY 'CLIENTE ASOCIADO AL TELEFONO NO ENCONTRADO'
+                 NOT INVALID KEY
+                   MOVE CLIENTE-I-ID TO WS-CLIENTE-ACTUAL
+                   MOVE 'Y' TO WS-CLIENTE-LOCALIZADO
+               END-READ
+           END-READ.
+
+       0400-IMPRIME-CLIENTE.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'CLIENTE : ' WS-CLIENTE-ACTUAL ' ' WS-CLIENTE-I-NOM.
+           DISPLAY 'CUENTA  : ' WS-CLIENTE-I-CUE.
+
+       0500-IMPRIME-TELEFONOS.
+           DISPLAY 'TELEFONOS REGISTRADOS:'.
+           MOVE LOW-VALUES TO TELEFONO-I-NUM.
+           MOVE 'N' TO WS-TEL-EOF.
+           START TELEFONOS-I KEY IS NOT LESS THAN TELEFONO-I-NUM
+             INVALID KEY MOVE 'Y' TO WS-TEL-EOF
+           END-START.
+           PERFORM 0550-BUSCA-TELEFONO-CLIENTE UNTIL WS-TEL-EOF = 'Y'.
+
+       0550-BUSCA-TELEFONO-CLIENTE.
+           READ TELEFONOS-I NEXT RECORD INTO WS-TELEFONO-I
+             AT END
+               MOVE 'Y' TO WS-TEL-EOF
+             NOT AT END
+               IF WS-TELEFONO-I-CLI = WS-CLIENTE-ACTUAL
+                 DISPLAY '  ' WS-TELEFONO-I-NUM
+               END-IF
+           END-READ.
+
+       0600-IMPRIME-LLAMADAS.
+           DISPLAY 'LLAMADAS DEL PERIODO ACTUAL:'.
+           MOVE 'N' TO WS-EOF.
+           MOVE 0 TO WS-TOTAL-LLAMADAS.
+           MOVE 0 TO WS-MONEDA-TOT-CNT.
+           MOVE 0 TO WS-MT-OTRAS-IMPORTE.
+           PERFORM 0650-BUSCA-LLAMADA-CLIENTE UNTIL WS-EOF = 'Y'.
+           DISPLAY 'TOTAL LLAMADAS : ' WS-TOTAL-LLAMADAS.
+           MOVE 1 TO WS-MONEDA-TOT-IDX.
+           PERFORM 0660-MUESTRA-TOTAL-MONEDA
+             UNTIL WS-MONEDA-TOT-IDX > WS-MONEDA-TOT-CNT.
+           IF WS-MT-OTRAS-IMPORTE > 0
+             DISPLAY 'TOTAL IMPORTE (OTRAS MONEDAS) : '
+                     WS-MT-OTRAS-IMPORTE
+           END-IF.
+
+       0650-BUSCA-LLAMADA-CLIENTE.
+           READ LLAMADAS-CLI-S INTO WS-LLAMADA-CLI-S
+             AT END
+               MOVE 'Y' TO WS-EOF
+             NOT AT END
+               IF WS-LLCS-CLIENTE-ID = WS-CLIENTE-ACTUAL
+                 DISPLAY '  ' WS-LLCS-TEL-DES ' ' WS-LLCS-TIEMPO
+                         ' ' WS-LLCS-TARIFA-ID ' ' WS-LLCS-IMPORTE
+                         ' ' WS-LLCS-MONEDA
+                 ADD 1 TO WS-TOTAL-LLAMADAS
+                 PERFORM 0655-ACUMULA-MONEDA
+               END-IF
+           END-READ.
+
+       0655-ACUMULA-MONEDA.
+           MOVE 'N' TO WS-MONEDA-ENCONTRADA.
+           MOVE 1   TO WS-MONEDA-TOT-IDX.
+           PERFORM 0656-BUSCA-MONEDA-TOT
+             UNTIL WS-MONEDA-TOT-IDX > WS-MONEDA-TOT-CNT
+                OR WS-MONEDA-ENCONTRADA = 'Y'.
+           IF WS-MONEDA-ENCONTRADA NOT EQUAL 'Y'
+             IF WS-MONEDA-TOT-CNT < WS-MONEDA-TOT-MAX
+               ADD 1 TO WS-MONEDA-TOT-CNT
+               MOVE WS-LLCS-MONEDA  TO WS-MT-MONEDA(WS-MONEDA-TOT-CNT)
+               MOVE WS-LLCS-IMPORTE TO WS-MT-IMPORTE(WS-MONEDA-TOT-CNT)
+             ELSE
+               ADD WS-LLCS-IMPORTE TO WS-MT-OTRAS-IMPORTE
+               DISPLAY 'TABLA DE MONEDAS LLENA PARA ' WS-CLIENTE-ACTUAL
+                       ' - IMPORTE ACUMULADO EN OTRAS MONEDAS'
+             END-IF
+           END-IF.
+
+       0656-BUSCA-MONEDA-TOT.
+           IF WS-MT-MONEDA(WS-MONEDA-TOT-IDX) = WS-LLCS-MONEDA
+             ADD WS-LLCS-IMPORTE TO WS-MT-IMPORTE(WS-MONEDA-TOT-IDX)
+             MOVE 'Y' TO WS-MONEDA-ENCONTRADA
+           ELSE
+             ADD 1 TO WS-MONEDA-TOT-IDX
+           END-IF.
+
+       0660-MUESTRA-TOTAL-MONEDA.
+           DISPLAY 'TOTAL IMPORTE (' WS-MT-MONEDA(WS-MONEDA-TOT-IDX)
+                   ') : ' WS-MT-IMPORTE(WS-MONEDA-TOT-IDX).
+           ADD 1 TO WS-MONEDA-TOT-IDX.
+
+       0900-FINALIZAR.
+           CLOSE CLIENTES-I.
+           CLOSE TELEFONOS-I.
+           CLOSE LLAMADAS-CLI-S.
