@@ -23,7 +23,7 @@
 
         SELECT TELEFONOS-I ASSIGN TO "data/TELEFONOS_I.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS TELEFONO-I-NUM.
 
         SELECT TARIFAS ASSIGN TO "data/TARIFAS.DAT"
@@ -31,8 +31,9 @@
 
         SELECT TARIFAS-I ASSIGN TO "data/TARIFAS_I.DAT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS TARIFA-I-ID.
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TARIFA-I-ID
+               ALTERNATE RECORD KEY IS TARIFA-I-PRI WITH DUPLICATES.
 
         SELECT LLAMADAS ASSIGN TO "data/LLAMADAS.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
@@ -40,15 +41,29 @@
         SELECT LLAMADAS-CLI ASSIGN TO "data/LLAMADAS_CLIENTES.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+        SELECT LLAMADAS-RECHAZADAS ASSIGN TO "data/LLAM_RECHAZADAS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
         SELECT LLAMADAS-CLI-S ASSIGN TO "data/LLAMADAS_CLI_SORT.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
 
         SELECT WORK ASSIGN TO WRK
         ORGANIZATION IS LINE SEQUENTIAL.
 
-        SELECT LLAMADAS-CLI-M ASSIGN TO "data/LLAMADAS_CLI_M.DAT"
+        SELECT CHECKPOINT ASSIGN TO "data/CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
+
+        SELECT VALIDACION ASSIGN TO "data/VALIDACION.DAT"
         ORGANIZATION IS LINE SEQUENTIAL.
 
+        SELECT CONTROL-TOTALES ASSIGN TO "data/CONTROL_TOTALES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT LLAMADAS-CLI-M ASSIGN TO "data/LLAMADAS_CLI_M.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LLCM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
@@ -75,13 +90,23 @@
        01  TARIFA.
            02  TARIFA-ID      PIC X(5).
            02  TARIFA-TIP     PIC X(14).
-           02  TARIFA-IMP     PIC 9V99.
+           02  TARIFA-IMP     PIC 9(3)V9999.
+           02  TARIFA-PFX-INI PIC X(16).
+           02  TARIFA-PFX-FIN PIC X(16).
+           02  TARIFA-PRI     PIC 9(3).
+           02  TARIFA-INC     PIC 9(3).
+           02  TARIFA-MONEDA  PIC X(3).
 
        FD  TARIFAS-I.
        01  TARIFA-I.
            02  TARIFA-I-ID      PIC X(5).
            02  TARIFA-I-TIP     PIC X(14).
-           02  TARIFA-I-IMP     PIC 9V99.
+           02  TARIFA-I-IMP     PIC 9(3)V9999.
+           02  TARIFA-I-PFX-INI PIC X(16).
+           02  TARIFA-I-PFX-FIN PIC X(16).
+           02  TARIFA-I-PRI     PIC 9(3).
+           02  TARIFA-I-INC     PIC 9(3).
+           02  TARIFA-I-MONEDA  PIC X(3).
 
        FD  LLAMADAS.
        01  LLAMADA.
@@ -98,8 +123,18 @@
            02  LLC-INICIO       PIC X(16).
            02  LLC-FIN          PIC X(16).
            02  LLC-TIEMPO       PIC 9(8).
+           02  LLC-TARIFA-ID    PIC X(5).
            02  LLC-SEP          PIC X.
            02  LLC-IMPORTE      PIC 9(8)V99.
+           02  LLC-MONEDA       PIC X(3).
+
+       FD  LLAMADAS-RECHAZADAS.
+       01  LLAMADA-RECHAZADA.
+           02  LLR-TEL-ORIG   PIC X(16).
+           02  LLR-TEL-DEST   PIC X(16).
+           02  LLR-INICIO     PIC X(16).
+           02  LLR-FIN        PIC X(16).
+           02  LLR-MOTIVO     PIC X(30).
 
        FD  LLAMADAS-CLI-S.
        01  LLAMADA-CLI-S.
@@ -109,8 +144,10 @@
            02  LLCS-INICIO       PIC X(16).
            02  LLCS-FIN          PIC X(16).
            02  LLCS-TIEMPO       PIC 9(8).
+           02  LLCS-TARIFA-ID    PIC X(5).
            02  LLCS-SEP          PIC X.
            02  LLCS-IMPORTE      PIC 9(8)V99.
+           02  LLCS-MONEDA       PIC X(3).
 
        SD  WORK.
        01  LLAMADA-CLI-W.
@@ -120,8 +157,30 @@
            02  LLCW-INICIO       PIC X(16).
            02  LLCW-FIN          PIC X(16).
            02  LLCW-TIEMPO       PIC 9(8).
+           02  LLCW-TARIFA-ID    PIC X(5).
            02  LLCW-SEP          PIC X.
            02  LLCW-IMPORTE      PIC 9(8)V99.
+           02  LLCW-MONEDA       PIC X(3).
+
+       FD  CONTROL-TOTALES.
+       01  LINEA-CONTROL           PIC X(80).
+
+       FD  VALIDACION.
+       01  REGISTRO-VALIDACION.
+           02  VAL-TIPO       PIC X(10).
+           02  VAL-ARCHIVO    PIC X(10).
+           02  VAL-CLAVE      PIC X(16).
+           02  VAL-DETALLE    PIC X(40).
+
+       FD  CHECKPOINT.
+       01  LLAMADA-CHECKPOINT.
+           02  CHK-CONTADOR       PIC 9(8).
+           02  CHK-TEL-ORIG       PIC X(16).
+           02  CHK-TEL-DEST       PIC X(16).
+           02  CHK-INICIO         PIC X(16).
+           02  CHK-CTL-ESCRITAS   PIC 9(8).
+           02  CHK-CTL-RECHAZADAS PIC 9(8).
+           02  CHK-CTL-IMPORTE    PIC 9(8)V99.
 
        FD  LLAMADAS-CLI-M.
        01  LLAMADA-CLI-M.
@@ -129,6 +188,8 @@
            02  LLCM-CLIENTE-NOM  PIC X(16).
            02  LLCM-CUENTA       PIC X(30).
            02  LLCM-IMPORTE      PIC 9(8)V99.
+           02  LLCM-PERIODO      PIC X(6).
+           02  LLCM-MONEDA       PIC X(3).
 
        WORKING-STORAGE SECTION.
        01  WS-CLIENTE.
@@ -148,11 +209,43 @@
        01  WS-TARIFA.
            02  WS-TARIFA-ID      PIC X(5).
            02  WS-TARIFA-TIP     PIC X(14).
-           02  WS-TARIFA-IMP     PIC 9V99.
+           02  WS-TARIFA-IMP     PIC 9(3)V9999.
+           02  WS-TARIFA-PFX-INI PIC X(16).
+           02  WS-TARIFA-PFX-FIN PIC X(16).
+           02  WS-TARIFA-PRI     PIC 9(3).
+           02  WS-TARIFA-INC     PIC 9(3).
+           02  WS-TARIFA-MONEDA  PIC X(3).
        01  WS-TARIFA-I.
            02  WS-TARIFA-I-ID    PIC X(5).
            02  WS-TARIFA-I-TIP   PIC X(14).
-           02  WS-TARIFA-I-IMP   PIC 9V99.
+           02  WS-TARIFA-I-IMP   PIC 9(3)V9999.
+           02  WS-TARIFA-I-PFX-INI PIC X(16).
+           02  WS-TARIFA-I-PFX-FIN PIC X(16).
+           02  WS-TARIFA-I-PRI     PIC 9(3).
+           02  WS-TARIFA-I-INC     PIC 9(3).
+           02  WS-TARIFA-I-MONEDA  PIC X(3).
+       01  WS-TAR-FOUND PIC X(1) VALUE 'N'.
+       01  WS-TAR-EOF   PIC X(1) VALUE 'N'.
+       01  WS-TARIFA-APLICADA PIC X(5) VALUE SPACES.
+       01  WS-MONEDA-APLICADA PIC X(3) VALUE SPACES.
+       01  WS-INCREMENTO-APLICADO PIC 9(3) VALUE 0.
+       01  WS-INC-COCIENTE    PIC 9(8) VALUE 0.
+       01  WS-INC-REMANENTE   PIC 9(8) VALUE 0.
+
+       01  WS-CTL-LLC-ESCRITAS   PIC 9(8)     VALUE 0.
+       01  WS-CTL-LLC-IMPORTE    PIC 9(8)V99  VALUE 0.
+       01  WS-CTL-RECHAZADAS     PIC 9(8)     VALUE 0.
+       01  WS-CTL-LLCS-LEIDAS    PIC 9(8)     VALUE 0.
+       01  WS-CTL-LLCS-IMPORTE   PIC 9(8)V99  VALUE 0.
+       01  WS-CTL-LLCM-ESCRITAS  PIC 9(8)     VALUE 0.
+       01  WS-CTL-LLCM-IMPORTE   PIC 9(8)V99  VALUE 0.
+       01  WS-CTL-FLAG           PIC X(16)    VALUE SPACES.
+       01  WS-CTL-LLC-FISICO-CNT PIC 9(8)     VALUE 0.
+       01  WS-CTL-LLC-FISICO-IMP PIC 9(8)V99  VALUE 0.
+       01  WS-CTL-LLR-FISICO-CNT PIC 9(8)     VALUE 0.
+       01  WS-CTL-LLC-IMPORTE-ED  PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-CTL-LLCS-IMPORTE-ED PIC ZZZ,ZZZ,ZZ9.99.
+       01  WS-CTL-LLCM-IMPORTE-ED PIC ZZZ,ZZZ,ZZ9.99.
        01  WS-LLAMADA.
            02  WS-TEL-ORIG       PIC X(16).
            02  WS-TEL-DEST       PIC X(16).
@@ -178,6 +271,38 @@
                   04 WS-FIN-NN   PIC 9(2).
                   04 WS-FIN-SS   PIC 9(2).
                03 FILLER   PIC X.
+       01  WS-LLAMADA-RECHAZADA.
+           02  WS-LLR-TEL-ORIG   PIC X(16).
+           02  WS-LLR-TEL-DEST   PIC X(16).
+           02  WS-LLR-INICIO     PIC X(16).
+           02  WS-LLR-FIN        PIC X(16).
+           02  WS-LLR-MOTIVO     PIC X(30).
+       01  WS-MOTIVO-RECHAZO PIC X(30) VALUE SPACES.
+
+       01  WS-TEL-FOUND PIC X(1) VALUE 'N'.
+
+       01  WS-VALIDACION.
+           02  WS-VAL-TIPO      PIC X(10).
+           02  WS-VAL-ARCHIVO   PIC X(10).
+           02  WS-VAL-CLAVE     PIC X(16).
+           02  WS-VAL-DETALLE   PIC X(40).
+
+       01  WS-CHK-STATUS        PIC X(2) VALUE SPACES.
+       01  WS-LLCM-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-CONTADOR-LEIDOS   PIC 9(8) VALUE 0.
+       01  WS-CHECKPOINT-N      PIC 9(8) VALUE 1000.
+       01  WS-REINICIO-CONTADOR PIC 9(8) VALUE 0.
+       01  WS-CHK-COCIENTE      PIC 9(8) VALUE 0.
+       01  WS-CHK-REMANENTE     PIC 9(8) VALUE 0.
+       01  WS-CHECKPOINT-REG.
+           02  WS-CHK-CONTADOR      PIC 9(8).
+           02  WS-CHK-TEL-ORIG      PIC X(16).
+           02  WS-CHK-TEL-DEST      PIC X(16).
+           02  WS-CHK-INICIO        PIC X(16).
+           02  WS-CHK-CTL-ESCRITAS  PIC 9(8).
+           02  WS-CHK-CTL-RECHAZADAS PIC 9(8).
+           02  WS-CHK-CTL-IMPORTE   PIC 9(8)V99.
+
        01  WS-LLAMADA-CLI.
            02  WS-LLC-CLIENTE-ID   PIC X(5).
            02  WS-LLC-TEL-NUM      PIC X(16).
@@ -185,8 +310,10 @@
            02  WS-LLC-INICIO       PIC X(16).
            02  WS-LLC-FIN          PIC X(16).
            02  WS-LLC-TIEMPO       PIC 9(8).
+           02  WS-LLC-TARIFA-ID    PIC X(5).
            02  WS-SEP              PIC X VALUE SPACE.
            02  WS-LLC-IMPORTE      PIC 9(8)V99.
+           02  WS-LLC-MONEDA       PIC X(3).
 
        01  WS-LLAMADA-CLI-S.
            02  WS-LLCS-CLIENTE-ID   PIC X(5).
@@ -195,14 +322,24 @@
            02  WS-LLCS-INICIO       PIC X(16).
            02  WS-LLCS-FIN          PIC X(16).
            02  WS-LLCS-TIEMPO       PIC 9(8).
+           02  WS-LLCS-TARIFA-ID    PIC X(5).
            02  WS-LLCS-SEP          PIC X VALUE SPACE.
            02  WS-LLCS-IMPORTE       PIC 9(8)V99.
+           02  WS-LLCS-MONEDA        PIC X(3).
 
        01  WS-LLAMADA-CLI-M.
            02  WS-LLCM-CLIENTE-ID   PIC X(5).
            02  WS-LLCM-CLIENTE-NOM  PIC X(16).
            02  WS-LLCM-CUENTA       PIC X(30).
            02  WS-LLCM-IMPORTE      PIC 9(8)V99.
+           02  WS-LLCM-PERIODO      PIC X(6).
+           02  WS-LLCM-MONEDA       PIC X(3).
+
+       01  WS-FECHA-SISTEMA.
+           02  WS-FSIS-YYYY  PIC 9(4).
+           02  WS-FSIS-MM    PIC 9(2).
+           02  WS-FSIS-DD    PIC 9(2).
+       01  WS-PERIODO-ACTUAL PIC X(6) VALUE SPACES.
 
        01  WS-EOF     PIC A(1).
        01  WS-DATE0   PIC X(8).
@@ -216,10 +353,11 @@
        01  WS-TIME01  PIC 9(8).
        01  WS-SECS    PIC 9(8).
        01  WS-TIEMPO  PIC 9(8).
-       01  WS-IMP-TAR PIC 9V99.
+       01  WS-IMP-TAR PIC 9(3)V9999.
        01  WS-IMPORTE PIC 9(8)V99.
        01  WS-CLI-ACT PIC X(5).
        01  WS-CLI-ANT PIC X(5).
+       01  WS-MONEDA-ANT PIC X(3).
        01  WS-CUENTA  PIC X(30) VALUE SPACES.
        01  WS-CLI-NOM PIC X(16) VALUE SPACES.
        01  WS-IMP-CLI PIC 9(8)V99.
@@ -227,9 +365,12 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "ETL Telco Demo"
+           OPEN OUTPUT VALIDACION.
            PERFORM 0100-READ-CLIENTES.
            PERFORM 0200-READ-TELEFONOS.
+           PERFORM 0250-VALIDAR-HUERFANOS.
            PERFORM 0300-READ-TARIFAS.
+           CLOSE VALIDACION.
            PERFORM 0400-READ-LLAMADAS.
            PERFORM 0800-SORT-LLAMADAS-CLI.
            PERFORM 0900-LLAMADAS-RES.
@@ -246,6 +387,12 @@
                       WRITE CLIENTE-I FROM WS-CLIENTE
                       INVALID KEY
                         DISPLAY "RECORD ALREADY ON FILE"
+                        MOVE 'DUPLICADO'  TO WS-VAL-TIPO
+                        MOVE 'CLIENTES'   TO WS-VAL-ARCHIVO
+                        MOVE WS-CLIENTE-ID TO WS-VAL-CLAVE
+                        MOVE 'CLIENTE-ID YA EXISTE EN CLIENTES-I'
+                          TO WS-VAL-DETALLE
+                        WRITE REGISTRO-VALIDACION FROM WS-VALIDACION
              END-READ
            END-PERFORM.
            CLOSE CLIENTES.
@@ -263,11 +410,51 @@
                           WRITE TELEFONO-I FROM WS-TELEFONO
                           INVALID KEY
                             DISPLAY "RECORD ALREADY ON FILE"
+                            MOVE 'DUPLICADO'   TO WS-VAL-TIPO
+                            MOVE 'TELEFONOS'   TO WS-VAL-ARCHIVO
+                            MOVE WS-TELEFONO-NUM TO WS-VAL-CLAVE
+                            MOVE 'TELEFONO-NUM YA EXISTE EN TELEFONOS-I'
+                              TO WS-VAL-DETALLE
+                            WRITE REGISTRO-VALIDACION FROM WS-VALIDACION
              END-READ
            END-PERFORM.
            CLOSE TELEFONOS.
            CLOSE TELEFONOS-I.
 
+       0250-VALIDAR-HUERFANOS.
+           DISPLAY "VALIDANDO TELEFONOS HUERFANOS".
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT TELEFONOS-I.
+           OPEN INPUT CLIENTES-I.
+           MOVE LOW-VALUES TO TELEFONO-I-NUM.
+           START TELEFONOS-I KEY IS NOT LESS THAN TELEFONO-I-NUM
+             INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+             PERFORM 0260-CHEQUEA-TELEFONO
+           END-PERFORM.
+           CLOSE TELEFONOS-I.
+           CLOSE CLIENTES-I.
+
+       0260-CHEQUEA-TELEFONO.
+           READ TELEFONOS-I NEXT RECORD INTO WS-TELEFONO-I
+             AT END
+               MOVE 'Y' TO WS-EOF
+             NOT AT END
+               MOVE WS-TELEFONO-I-CLI TO CLIENTE-I-ID
+               READ CLIENTES-I
+                 INVALID KEY
+                   MOVE 'HUERFANO'    TO WS-VAL-TIPO
+                   MOVE 'TELEFONOS'   TO WS-VAL-ARCHIVO
+                   MOVE WS-TELEFONO-I-NUM TO WS-VAL-CLAVE
+                   STRING 'CLIENTE ' DELIMITED BY SIZE
+                          WS-TELEFONO-I-CLI DELIMITED BY SIZE
+                          ' NO EXISTE EN CLIENTES-I' DELIMITED BY SIZE
+                     INTO WS-VAL-DETALLE
+                   WRITE REGISTRO-VALIDACION FROM WS-VALIDACION
+               END-READ
+           END-READ.
+
        0300-READ-TARIFAS.
            DISPLAY "TARIFAS".
            MOVE 'N' TO WS-EOF.
@@ -280,6 +467,12 @@
                           WRITE TARIFA-I FROM WS-TARIFA
                           INVALID KEY
                             DISPLAY "RECORD ALREADY ON FILE"
+                            MOVE 'DUPLICADO' TO WS-VAL-TIPO
+                            MOVE 'TARIFAS'   TO WS-VAL-ARCHIVO
+                            MOVE WS-TARIFA-ID TO WS-VAL-CLAVE
+                            MOVE 'TARIFA-ID YA EXISTE EN TARIFAS-I'
+                              TO WS-VAL-DETALLE
+                            WRITE REGISTRO-VALIDACION FROM WS-VALIDACION
              END-READ
            END-PERFORM.
            CLOSE TARIFAS.
@@ -288,39 +481,143 @@
        0400-READ-LLAMADAS.
            DISPLAY "LLAMADAS".
            MOVE 'N' TO WS-EOF.
+           MOVE 0 TO WS-CONTADOR-LEIDOS.
+           PERFORM 0410-LEE-CHECKPOINT.
            OPEN INPUT  LLAMADAS.
-           OPEN OUTPUT LLAMADAS-CLI.
+           IF WS-REINICIO-CONTADOR > 0
+             OPEN EXTEND LLAMADAS-CLI
+             OPEN EXTEND LLAMADAS-RECHAZADAS
+           ELSE
+             OPEN OUTPUT LLAMADAS-CLI
+             OPEN OUTPUT LLAMADAS-RECHAZADAS
+           END-IF.
            OPEN INPUT  TELEFONOS-I.
+           OPEN INPUT  TARIFAS-I.
+           PERFORM 0420-SALTA-LLAMADAS
+             UNTIL WS-CONTADOR-LEIDOS >= WS-REINICIO-CONTADOR
+                OR WS-EOF = 'Y'.
            PERFORM UNTIL WS-EOF='Y'
              READ LLAMADAS INTO WS-LLAMADA
                AT END MOVE 'Y' TO WS-EOF
-               NOT AT END PERFORM 0500-LLAMADAS-CLIENTE
+               NOT AT END
+                 ADD 1 TO WS-CONTADOR-LEIDOS
+                 PERFORM 0500-LLAMADAS-CLIENTE
+                 PERFORM 0440-CHECKPOINT-SI-TOCA
              END-READ
            END-PERFORM.
+           PERFORM 0450-LIMPIA-CHECKPOINT.
            CLOSE LLAMADAS.
            CLOSE LLAMADAS-CLI.
+           CLOSE LLAMADAS-RECHAZADAS.
            CLOSE TELEFONOS-I.
+           CLOSE TARIFAS-I.
+
+       0410-LEE-CHECKPOINT.
+           MOVE 0 TO WS-REINICIO-CONTADOR.
+           OPEN INPUT CHECKPOINT.
+           IF WS-CHK-STATUS = '00'
+             READ CHECKPOINT INTO WS-CHECKPOINT-REG
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE WS-CHK-CONTADOR TO WS-REINICIO-CONTADOR
+                 MOVE WS-CHK-CTL-ESCRITAS   TO WS-CTL-LLC-ESCRITAS
+                 MOVE WS-CHK-CTL-RECHAZADAS TO WS-CTL-RECHAZADAS
+                 MOVE WS-CHK-CTL-IMPORTE    TO WS-CTL-LLC-IMPORTE
+             END-READ
+             CLOSE CHECKPOINT
+           ELSE
+             DISPLAY 'SIN CHECKPOINT PREVIO - ARRANQUE DESDE EL '
+                     'PRINCIPIO'
+           END-IF.
+           IF WS-REINICIO-CONTADOR > 0
+             DISPLAY 'REINICIANDO LLAMADAS.DAT DESDE EL REGISTRO '
+                     WS-REINICIO-CONTADOR
+           END-IF.
+
+       0420-SALTA-LLAMADAS.
+           READ LLAMADAS INTO WS-LLAMADA
+             AT END MOVE 'Y' TO WS-EOF
+             NOT AT END ADD 1 TO WS-CONTADOR-LEIDOS
+           END-READ.
+
+       0440-CHECKPOINT-SI-TOCA.
+           DIVIDE WS-CONTADOR-LEIDOS BY WS-CHECKPOINT-N
+             GIVING WS-CHK-COCIENTE REMAINDER WS-CHK-REMANENTE.
+           IF WS-CHK-REMANENTE = 0
+             PERFORM 0445-ESCRIBE-CHECKPOINT
+           END-IF.
+
+       0445-ESCRIBE-CHECKPOINT.
+           MOVE WS-CONTADOR-LEIDOS TO WS-CHK-CONTADOR.
+           MOVE WS-TEL-ORIG        TO WS-CHK-TEL-ORIG.
+           MOVE WS-TEL-DEST        TO WS-CHK-TEL-DEST.
+           MOVE WS-INICIO          TO WS-CHK-INICIO.
+           MOVE WS-CTL-LLC-ESCRITAS TO WS-CHK-CTL-ESCRITAS.
+           MOVE WS-CTL-RECHAZADAS   TO WS-CHK-CTL-RECHAZADAS.
+           MOVE WS-CTL-LLC-IMPORTE  TO WS-CHK-CTL-IMPORTE.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE LLAMADA-CHECKPOINT FROM WS-CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+           DISPLAY 'CHECKPOINT ESCRITO EN EL REGISTRO '
+                   WS-CHK-CONTADOR.
+
+       0450-LIMPIA-CHECKPOINT.
+           MOVE 0      TO WS-CHK-CONTADOR.
+           MOVE SPACES TO WS-CHK-TEL-ORIG WS-CHK-TEL-DEST WS-CHK-INICIO.
+           MOVE 0      TO WS-CHK-CTL-ESCRITAS WS-CHK-CTL-RECHAZADAS
+                           WS-CHK-CTL-IMPORTE.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE LLAMADA-CHECKPOINT FROM WS-CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
 
        0500-LLAMADAS-CLIENTE.
+           MOVE 'Y' TO WS-TEL-FOUND.
            MOVE WS-TEL-ORIG TO TELEFONO-I-NUM
            READ TELEFONOS-I INTO WS-TELEFONO-I
              KEY IS TELEFONO-I-NUM
              INVALID KEY
+               MOVE 'N' TO WS-TEL-FOUND
                DISPLAY 'INVALID KEY ' WS-TEL-ORIG "*"
              NOT INVALID KEY
                PERFORM 0600-CALC-TIME
                DISPLAY WS-TELEFONO-I-CLI " " WS-LLAMADA  " "
                        WS-SECS " " WS-IMPORTE
            END-READ.
-           MOVE WS-TELEFONO-I-CLI TO LLC-CLIENTE-ID.
-           MOVE WS-TEL-ORIG       TO LLC-TEL-NUM.
-           MOVE WS-TEL-DEST       TO LLC-TEL-DES.
-           MOVE WS-INICIO         TO LLC-INICIO.
-           MOVE WS-FIN            TO LLC-FIN.
-           MOVE WS-SECS           TO LLC-TIEMPO.
-           MOVE WS-SEP            TO LLC-SEP.
-           MOVE WS-IMPORTE        TO LLC-IMPORTE.
-           WRITE LLAMADA-CLI.
+           IF WS-TEL-FOUND = 'Y'
+             IF WS-TAR-FOUND = 'Y'
+               MOVE WS-TELEFONO-I-CLI TO LLC-CLIENTE-ID
+               MOVE WS-TEL-ORIG       TO LLC-TEL-NUM
+               MOVE WS-TEL-DEST       TO LLC-TEL-DES
+               MOVE WS-INICIO         TO LLC-INICIO
+               MOVE WS-FIN            TO LLC-FIN
+               MOVE WS-SECS           TO LLC-TIEMPO
+               MOVE WS-TARIFA-APLICADA TO LLC-TARIFA-ID
+               MOVE WS-SEP            TO LLC-SEP
+               MOVE WS-IMPORTE        TO LLC-IMPORTE
+               MOVE WS-MONEDA-APLICADA TO LLC-MONEDA
+               WRITE LLAMADA-CLI
+               ADD 1 TO WS-CTL-LLC-ESCRITAS
+               ADD WS-IMPORTE TO WS-CTL-LLC-IMPORTE
+             ELSE
+               MOVE 'NINGUNA TARIFA CUBRE EL TELEFONO DESTINO'
+                 TO WS-MOTIVO-RECHAZO
+               PERFORM 0550-LLAMADA-RECHAZADA
+             END-IF
+           ELSE
+             MOVE 'TELEFONO ORIGEN NO ENCONTRADO EN TELEFONOS-I'
+               TO WS-MOTIVO-RECHAZO
+             PERFORM 0550-LLAMADA-RECHAZADA
+           END-IF.
+
+       0550-LLAMADA-RECHAZADA.
+           MOVE WS-TEL-ORIG TO WS-LLR-TEL-ORIG.
+           MOVE WS-TEL-DEST TO WS-LLR-TEL-DEST.
+           MOVE WS-INICIO   TO WS-LLR-INICIO.
+           MOVE WS-FIN      TO WS-LLR-FIN.
+           MOVE WS-MOTIVO-RECHAZO TO WS-LLR-MOTIVO.
+           WRITE LLAMADA-RECHAZADA FROM WS-LLAMADA-RECHAZADA.
+           ADD 1 TO WS-CTL-RECHAZADAS.
 
        0600-CALC-TIME.
            STRING WS-INI-YYYY WS-INI-MM WS-INI-DD INTO WS-DATE0.
@@ -338,65 +635,118 @@
       *     DISPLAY WS-DATE0 " " WS-DATE1 " " WS-FIN-NN " "
       *             WS-INI-NN " " WS-SECS.
            PERFORM 0700-CALC-TARIFA
+           PERFORM 0720-REDONDEA-TIEMPO
            COMPUTE WS-IMPORTE = WS-SECS * WS-IMP-TAR.
 
+       0720-REDONDEA-TIEMPO.
+           IF WS-INCREMENTO-APLICADO > 0
+             DIVIDE WS-SECS BY WS-INCREMENTO-APLICADO
+               GIVING WS-INC-COCIENTE REMAINDER WS-INC-REMANENTE
+             IF WS-INC-REMANENTE > 0
+               ADD 1 TO WS-INC-COCIENTE
+             END-IF
+             IF WS-INC-COCIENTE < 1
+               MOVE 1 TO WS-INC-COCIENTE
+             END-IF
+             COMPUTE WS-SECS = WS-INC-COCIENTE * WS-INCREMENTO-APLICADO
+           END-IF.
+
        0700-CALC-TARIFA.
-           EVALUATE TRUE
-             WHEN WS-TEL-DEST(6:3)="900"
-               MOVE "T004" TO TARIFA-I-ID
-             WHEN WS-TEL-DEST(1:4) NOT EQUAL "0034"
-               MOVE "T005" TO TARIFA-I-ID
-             WHEN OTHER
-               MOVE "T002" TO TARIFA-I-ID
-           END-EVALUATE.
-           OPEN INPUT  TARIFAS-I.
-           READ TARIFAS-I INTO WS-TARIFA-I
-             KEY IS TARIFA-I-ID
-             INVALID KEY
-               DISPLAY 'INVALID KEY '
-             NOT INVALID KEY
-               MOVE WS-TARIFA-I-IMP TO WS-IMP-TAR
+           MOVE 'N' TO WS-TAR-FOUND.
+           MOVE 'N' TO WS-TAR-EOF.
+           MOVE ZERO TO WS-IMP-TAR.
+           MOVE ZERO TO WS-INCREMENTO-APLICADO.
+           MOVE SPACES TO WS-TARIFA-APLICADA.
+           MOVE SPACES TO WS-MONEDA-APLICADA.
+           MOVE ZERO TO TARIFA-I-PRI.
+           START TARIFAS-I KEY IS NOT LESS THAN TARIFA-I-PRI
+             INVALID KEY MOVE 'Y' TO WS-TAR-EOF
+           END-START.
+           PERFORM UNTIL WS-TAR-FOUND = 'Y' OR WS-TAR-EOF = 'Y'
+             PERFORM 0750-BUSCA-TARIFA
+           END-PERFORM.
+           IF WS-TAR-FOUND NOT EQUAL 'Y'
+             DISPLAY 'NO TARIFA RANGE MATCHES ' WS-TEL-DEST
+           END-IF.
+
+       0750-BUSCA-TARIFA.
+           READ TARIFAS-I NEXT RECORD INTO WS-TARIFA-I
+             AT END
+               MOVE 'Y' TO WS-TAR-EOF
+             NOT AT END
+               IF WS-TEL-DEST NOT LESS THAN WS-TARIFA-I-PFX-INI AND
+                  WS-TEL-DEST NOT GREATER THAN WS-TARIFA-I-PFX-FIN
+                 MOVE 'Y'              TO WS-TAR-FOUND
+                 MOVE WS-TARIFA-I-IMP  TO WS-IMP-TAR
+                 MOVE WS-TARIFA-I-ID   TO TARIFA-I-ID
+                 MOVE WS-TARIFA-I-ID   TO WS-TARIFA-APLICADA
+                 MOVE WS-TARIFA-I-MONEDA TO WS-MONEDA-APLICADA
+                 MOVE WS-TARIFA-I-INC  TO WS-INCREMENTO-APLICADO
+               END-IF
            END-READ.
-           CLOSE TARIFAS-I.
 
        0800-SORT-LLAMADAS-CLI.
-           SORT WORK ON ASCENDING KEY LLCS-CLIENTE-ID LLCS-TEL-NUM
+           SORT WORK ON ASCENDING KEY LLCS-CLIENTE-ID LLCS-MONEDA
+                                       LLCS-TEL-NUM
            USING LLAMADAS-CLI GIVING LLAMADAS-CLI-S.
            DISPLAY 'LLAMADAS-CLI Sort Successful'.
 
+       0850-CALCULA-PERIODO.
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           STRING WS-FSIS-YYYY WS-FSIS-MM
+             DELIMITED BY SIZE INTO WS-PERIODO-ACTUAL.
+
        0900-LLAMADAS-RES.
            MOVE 'N' TO WS-EOF.
+           PERFORM 0850-CALCULA-PERIODO.
            OPEN INPUT  LLAMADAS-CLI-S.
-           OPEN OUTPUT LLAMADAS-CLI-M.
+           OPEN EXTEND LLAMADAS-CLI-M.
+           IF WS-LLCM-STATUS NOT = '00'
+             OPEN OUTPUT LLAMADAS-CLI-M
+           END-IF.
            OPEN INPUT  CLIENTES-I.
            DISPLAY "--".
            MOVE "*" TO WS-CLI-ANT.
+           MOVE "*" TO WS-MONEDA-ANT.
            MOVE 0.0 TO WS-IMP-CLI.
            PERFORM UNTIL WS-EOF='Y'
              READ LLAMADAS-CLI-S  INTO WS-LLAMADA-CLI-S
                AT END MOVE 'Y' TO WS-EOF
                   PERFORM 1000-CUENTA-CLIENTE
-                  DISPLAY WS-CLI-ANT " " WS-IMP-CLI
+                  DISPLAY WS-CLI-ANT " " WS-MONEDA-ANT " " WS-IMP-CLI
                   MOVE WS-CLI-ANT TO WS-LLCM-CLIENTE-ID
                   MOVE WS-CUENTA  TO WS-LLCM-CUENTA
                   MOVE WS-CLI-NOM TO WS-LLCM-CLIENTE-NOM
                   MOVE WS-IMP-CLI TO WS-LLCM-IMPORTE
+                  MOVE WS-MONEDA-ANT TO WS-LLCM-MONEDA
+                  MOVE WS-PERIODO-ACTUAL TO WS-LLCM-PERIODO
                   WRITE LLAMADA-CLI-M FROM WS-LLAMADA-CLI-M
+                  ADD 1 TO WS-CTL-LLCM-ESCRITAS
+                  ADD WS-IMP-CLI TO WS-CTL-LLCM-IMPORTE
                NOT AT END
+                    ADD 1 TO WS-CTL-LLCS-LEIDAS
+                    ADD WS-LLCS-IMPORTE TO WS-CTL-LLCS-IMPORTE
                     IF WS-LLCS-CLIENTE-ID = WS-CLI-ANT
+                       AND WS-LLCS-MONEDA = WS-MONEDA-ANT
                        COMPUTE WS-IMP-CLI=WS-IMP-CLI + WS-LLCS-IMPORTE
                     ELSE
                        IF WS-CLI-ANT NOT EQUAL "*"
                          PERFORM 1000-CUENTA-CLIENTE
-                         DISPLAY WS-CLI-ANT " " WS-IMP-CLI
+                         DISPLAY WS-CLI-ANT " " WS-MONEDA-ANT " "
+                                 WS-IMP-CLI
                          MOVE WS-CLI-ANT TO WS-LLCM-CLIENTE-ID
                          MOVE WS-CUENTA  TO WS-LLCM-CUENTA
                          MOVE WS-CLI-NOM TO WS-LLCM-CLIENTE-NOM
                          MOVE WS-IMP-CLI TO WS-LLCM-IMPORTE
+                         MOVE WS-MONEDA-ANT TO WS-LLCM-MONEDA
+                         MOVE WS-PERIODO-ACTUAL TO WS-LLCM-PERIODO
                          WRITE LLAMADA-CLI-M FROM WS-LLAMADA-CLI-M
+                         ADD 1 TO WS-CTL-LLCM-ESCRITAS
+                         ADD WS-IMP-CLI TO WS-CTL-LLCM-IMPORTE
                        END-IF
                        MOVE WS-LLCS-IMPORTE TO WS-IMP-CLI
                        MOVE WS-LLCS-CLIENTE-ID TO WS-CLI-ANT
+                       MOVE WS-LLCS-MONEDA TO WS-MONEDA-ANT
                     END-IF
                     DISPLAY WS-LLAMADA-CLI-S
              END-READ
@@ -404,6 +754,7 @@
            CLOSE LLAMADAS-CLI-S.
            CLOSE LLAMADAS-CLI-M.
            CLOSE CLIENTES-I.
+           PERFORM 0950-CONTROL-TOTALES.
 
        1000-CUENTA-CLIENTE.
       *    DISPLAY WS-CLI-ANT " " WS-IMP-CLI.
@@ -417,4 +768,124 @@
                MOVE WS-CLIENTE-I-NOM TO WS-CLI-NOM
            END-READ.
 
+       0950-CONTROL-TOTALES.
+           PERFORM 0955-CUENTA-FISICOS.
+           OPEN OUTPUT CONTROL-TOTALES.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'CONTROL DE TOTALES DEL PROCESO ETL001'
+             DELIMITED BY SIZE INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE SPACES TO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS.DAT           LEIDAS: '
+                  DELIMITED BY SIZE
+                  WS-CONTADOR-LEIDOS DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS_CLIENTES.DAT  ESCRITAS: '
+                  DELIMITED BY SIZE
+                  WS-CTL-LLC-FISICO-CNT DELIMITED BY SIZE
+                  '  RECHAZADAS: '      DELIMITED BY SIZE
+                  WS-CTL-LLR-FISICO-CNT DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE WS-CTL-LLC-FISICO-IMP TO WS-CTL-LLC-IMPORTE-ED.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS_CLIENTES.DAT  IMPORTE: '
+                  DELIMITED BY SIZE
+                  WS-CTL-LLC-IMPORTE-ED DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS_CLI_SORT.DAT  LEIDAS: '
+                  DELIMITED BY SIZE
+                  WS-CTL-LLCS-LEIDAS  DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE WS-CTL-LLCS-IMPORTE TO WS-CTL-LLCS-IMPORTE-ED.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS_CLI_SORT.DAT  IMPORTE: '
+                  DELIMITED BY SIZE
+                  WS-CTL-LLCS-IMPORTE-ED DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS_CLI_M.DAT     ESCRITAS: '
+                  DELIMITED BY SIZE
+                  WS-CTL-LLCM-ESCRITAS DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE WS-CTL-LLCM-IMPORTE TO WS-CTL-LLCM-IMPORTE-ED.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS_CLI_M.DAT     IMPORTE: '
+                  DELIMITED BY SIZE
+                  WS-CTL-LLCM-IMPORTE-ED DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           MOVE SPACES TO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           IF (WS-CTL-LLC-FISICO-CNT + WS-CTL-LLR-FISICO-CNT) NOT EQUAL
+               WS-CONTADOR-LEIDOS
+             MOVE 'DESCUADRE' TO WS-CTL-FLAG
+           ELSE
+             MOVE 'CUADRA'    TO WS-CTL-FLAG
+           END-IF.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS -> LLAMADAS_CLIENTES ................ '
+                  DELIMITED BY SIZE
+                  WS-CTL-FLAG DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           IF WS-CTL-LLC-FISICO-CNT NOT EQUAL WS-CTL-LLCS-LEIDAS
+              OR WS-CTL-LLC-FISICO-IMP NOT EQUAL WS-CTL-LLCS-IMPORTE
+             MOVE 'DESCUADRE' TO WS-CTL-FLAG
+           ELSE
+             MOVE 'CUADRA'    TO WS-CTL-FLAG
+           END-IF.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS_CLIENTES -> LLAMADAS_CLI_SORT ........ '
+                  DELIMITED BY SIZE
+                  WS-CTL-FLAG DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           IF WS-CTL-LLCS-IMPORTE NOT EQUAL WS-CTL-LLCM-IMPORTE
+             MOVE 'DESCUADRE' TO WS-CTL-FLAG
+           ELSE
+             MOVE 'CUADRA'    TO WS-CTL-FLAG
+           END-IF.
+           MOVE SPACES TO LINEA-CONTROL.
+           STRING 'LLAMADAS_CLI_SORT -> LLAMADAS_CLI_M ........... '
+                  DELIMITED BY SIZE
+                  WS-CTL-FLAG DELIMITED BY SIZE
+             INTO LINEA-CONTROL.
+           WRITE LINEA-CONTROL.
+           CLOSE CONTROL-TOTALES.
+
+       0955-CUENTA-FISICOS.
+           MOVE 0 TO WS-CTL-LLC-FISICO-CNT.
+           MOVE 0 TO WS-CTL-LLC-FISICO-IMP.
+           MOVE 0 TO WS-CTL-LLR-FISICO-CNT.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT LLAMADAS-CLI.
+           PERFORM UNTIL WS-EOF = 'Y'
+             READ LLAMADAS-CLI INTO WS-LLAMADA-CLI
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                 ADD 1 TO WS-CTL-LLC-FISICO-CNT
+                 ADD WS-LLC-IMPORTE TO WS-CTL-LLC-FISICO-IMP
+             END-READ
+           END-PERFORM.
+           CLOSE LLAMADAS-CLI.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT LLAMADAS-RECHAZADAS.
+           PERFORM UNTIL WS-EOF = 'Y'
+             READ LLAMADAS-RECHAZADAS INTO WS-LLAMADA-RECHAZADA
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END ADD 1 TO WS-CTL-LLR-FISICO-CNT
+             END-READ
+           END-PERFORM.
+           CLOSE LLAMADAS-RECHAZADAS.
+
        END PROGRAM ETL001.
